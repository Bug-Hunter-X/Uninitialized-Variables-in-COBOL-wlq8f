@@ -1,11 +1,703 @@
-MOVE SPACES TO WS-OUTPUT-AREA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLN.
+      *
+      *    Sequence number generator.  Originally a fixed 1-TO-10
+      *    PERFORM VARYING loop; the upper bound is now driven by a
+      *    run-control parameter card (RUNCTL-FILE) so operations can
+      *    change the volume from JCL instead of via a program change.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-FILE-STATUS.
 
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-    MOVE I TO WS-NUMBER
-    DISPLAY WS-NUMBER
-END-PERFORM.
+           SELECT OUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS SEQUENTIAL.
 
-01 WS-OUTPUT-AREA PIC X(10).
-01 WS-NUMBER PIC 9(2).  
+           SELECT EXCP-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL.
 
-Note:  Explicitly initializing the output area is crucial in COBOL to avoid unpredictable results.
\ No newline at end of file
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT CTLRPT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GL-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HV-FILE ASSIGN TO "HVOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT HVCHKPT-FILE ASSIGN TO "HVCHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HV-FILE-STATUS.
+
+           SELECT HVAUDIT-FILE ASSIGN TO "HVAUDLOG"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNCTL-FILE
+           RECORDING MODE IS F.
+       COPY RUNCTL.
+
+       FD  OUT-FILE
+           RECORDING MODE IS F.
+       COPY OUTREC.
+
+       FD  EXCP-FILE
+           RECORDING MODE IS F.
+       COPY EXCPREC.
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       COPY CHKPTREC.
+
+       FD  CTLRPT-FILE
+           RECORDING MODE IS F.
+       COPY CTLRPT.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDITREC.
+
+       FD  GL-FILE
+           RECORDING MODE IS F.
+       COPY GLEXTR.
+
+       FD  HV-FILE
+           RECORDING MODE IS F.
+       COPY HVOUTREC.
+
+       FD  HVCHKPT-FILE
+           RECORDING MODE IS F.
+       COPY HVCHKPT.
+
+       FD  HVAUDIT-FILE
+           RECORDING MODE IS F.
+       COPY HVAUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OUTPUT-AREA              PIC X(10).
+       01  WS-NUMBER                   PIC 9(2).
+       01  I                           PIC 9(2).
+      *---------------------------------------------------------------*
+      *  WS-LOOP-CTL drives the PERFORM VARYING below.  It must stay
+      *  wider than WS-END-NUM's maximum: if the control variable and
+      *  the comparison limit share the same width, incrementing past
+      *  the limit wraps the control variable back into range (e.g.
+      *  99 + 1 truncates to 00 in a PIC 9(2) field) instead of
+      *  tripping the UNTIL test, which hangs the loop forever.  I
+      *  still carries only the validated, in-range value on to
+      *  WS-NUMBER and the rest of the low-volume record layouts.
+      *---------------------------------------------------------------*
+       01  WS-LOOP-CTL                 PIC 9(5).
+
+       01  WS-RUNCTL-FILE-STATUS       PIC XX.
+       01  WS-RUNCTL-FLAGS.
+           05  WS-RUNCTL-EOF-SW        PIC X VALUE 'N'.
+               88  RUNCTL-EOF                    VALUE 'Y'.
+
+       01  WS-RESTART-FLAGS.
+           05  WS-RESTART-SW           PIC X VALUE 'N'.
+               88  RESTART-REQUESTED              VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  RC-START-NUM/RC-END-NUM now run wider than the legacy 99-
+      *  value maximum so 2050-VALIDATE-NUMBER has real out-of-range
+      *  values to catch instead of being unreachable code.
+      *---------------------------------------------------------------*
+       01  WS-RANGE.
+           05  WS-START-NUM            PIC 9(4) VALUE 1.
+           05  WS-END-NUM              PIC 9(4) VALUE 10.
+
+       01  WS-ORIGINAL-START-NUM       PIC 9(4) VALUE ZERO.
+
+       01  WS-JOB-NAME                 PIC X(08) VALUE "BUGSOLN".
+       01  WS-RUN-DATE                 PIC 9(06).
+
+       01  WS-OUT-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(06) VALUE ZERO.
+           05  WS-CHECKSUM             PIC 9(09) VALUE ZERO.
+
+       01  WS-NUMBER-MAX               PIC 9(02) VALUE 99.
+
+       01  WS-EDIT-FLAGS.
+           05  WS-EDIT-SW              PIC X VALUE 'Y'.
+               88  NUMBER-IS-VALID                VALUE 'Y'.
+               88  NUMBER-IS-INVALID              VALUE 'N'.
+
+       01  WS-EXCEPTION-COUNT          PIC 9(06) VALUE ZERO.
+
+       01  WS-CHKPT-FILE-STATUS        PIC XX.
+
+       01  WS-CHKPT-FLAGS.
+           05  WS-CHKPT-EOF-SW         PIC X VALUE 'N'.
+               88  CHKPT-EOF                     VALUE 'Y'.
+           05  WS-CHKPT-FOUND-SW       PIC X VALUE 'N'.
+               88  CHECKPOINT-FOUND              VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  WS-CHECKPOINT-FREQ is still read from RC-CHECKPOINT-FREQ for
+      *  RUNCTL-FILE contract compatibility, but no longer throttles
+      *  how often a checkpoint is written: OUT-FILE/AUDIT-FILE/
+      *  GL-FILE get a detail record on every iteration, so the
+      *  checkpoint must be written every iteration too, or a restart
+      *  (which reopens those files with OPEN EXTEND) replays and
+      *  duplicates whatever was written after the last checkpoint.
+      *---------------------------------------------------------------*
+       01  WS-CHECKPOINT-FREQ          PIC 9(4) VALUE 5.
+       01  WS-CHECKPOINT-START         PIC 9(2) VALUE ZERO.
+
+       01  WS-RUN-TIME                 PIC 9(8).
+       01  WS-PRINT-LINE               PIC X(132).
+       01  WS-RUN-ID                   PIC X(14).
+
+       01  WS-EXPECTED-COUNT           PIC 9(06).
+       01  WS-BALANCE-FLAGS.
+           05  WS-BALANCE-SW           PIC X VALUE 'Y'.
+               88  RUN-IS-IN-BALANCE              VALUE 'Y'.
+               88  RUN-IS-OUT-OF-BALANCE          VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  High-volume, multi-batch mode (request 009).  WS-NUMBER and
+      *  I stay PIC 9(2) for the existing low-volume path and its
+      *  downstream file contracts; high-volume mode uses its own
+      *  wider counter/range fields and its own output and checkpoint
+      *  files instead.
+      *---------------------------------------------------------------*
+       01  WS-HV-MODE-FLAGS.
+           05  WS-HIGH-VOLUME-SW       PIC X VALUE 'N'.
+               88  HIGH-VOLUME-MODE               VALUE 'Y'.
+
+       01  WS-HV-RANGE.
+           05  WS-HV-START-NUM         PIC 9(9) VALUE ZERO.
+           05  WS-HV-END-NUM           PIC 9(9) VALUE ZERO.
+
+       01  WS-BATCH-SIZE               PIC 9(9) VALUE 1000.
+       01  WS-HV-NUMBER                PIC 9(9).
+       01  HV-I                        PIC 9(10).
+
+      *---------------------------------------------------------------*
+      *  WS-BATCH-START/WS-BATCH-END/WS-BATCH-EFF-START/HV-I are all
+      *  one digit wider than WS-HV-END-NUM/WS-BATCH-SIZE's PIC 9(9)
+      *  maximum, for the same reason WS-LOOP-CTL is wider than
+      *  WS-END-NUM above: COMPUTE ... + 1 on a control/limit field
+      *  that is already at its maximum truncates back into range
+      *  instead of tripping its UNTIL test, which hangs the loop.
+      *---------------------------------------------------------------*
+       01  WS-BATCH-NUMBER             PIC 9(4) VALUE ZERO.
+       01  WS-BATCH-START              PIC 9(10).
+       01  WS-BATCH-END                PIC 9(10).
+       01  WS-BATCH-EFF-START          PIC 9(10).
+       01  WS-BATCH-RECORD-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-HV-RECORD-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-HV-CHECKSUM              PIC 9(18) VALUE ZERO.
+       01  WS-HV-EXPECTED-COUNT        PIC 9(9).
+
+       01  WS-HV-FILE-STATUS           PIC XX.
+       01  WS-HV-CHKPT-FLAGS.
+           05  WS-HV-CHKPT-EOF-SW      PIC X VALUE 'N'.
+               88  HV-CHKPT-EOF                   VALUE 'Y'.
+           05  WS-HV-CHKPT-FOUND-SW    PIC X VALUE 'N'.
+               88  HV-CHECKPOINT-FOUND            VALUE 'Y'.
+
+       01  WS-HV-CHECKPOINT-BATCH      PIC 9(4) VALUE ZERO.
+       01  WS-HV-CHECKPOINT-LAST-NUM   PIC 9(9) VALUE ZERO.
+       01  WS-HV-CHECKPOINT-BATCH-RECS PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RANGE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-OUTPUT-AREA
+           ACCEPT WS-RUN-DATE FROM DATE
+           STRING WS-JOB-NAME DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   INTO WS-RUN-ID
+           PERFORM 1100-READ-RUN-CONTROL
+           MOVE WS-START-NUM TO WS-ORIGINAL-START-NUM
+           OPEN OUTPUT CTLRPT-FILE
+           IF HIGH-VOLUME-MODE
+               IF RESTART-REQUESTED
+                   PERFORM 3400-READ-HV-CHECKPOINT
+               END-IF
+               IF HV-CHECKPOINT-FOUND
+                   OPEN EXTEND HV-FILE
+                   OPEN EXTEND HVCHKPT-FILE
+                   OPEN EXTEND HVAUDIT-FILE
+               ELSE
+                   OPEN OUTPUT HV-FILE
+                   OPEN OUTPUT HVCHKPT-FILE
+                   OPEN OUTPUT HVAUDIT-FILE
+                   PERFORM 3050-WRITE-HV-HEADER-RECORD
+               END-IF
+           ELSE
+               IF RESTART-REQUESTED
+                   PERFORM 1300-READ-CHECKPOINT
+               END-IF
+               IF CHECKPOINT-FOUND
+                   OPEN EXTEND OUT-FILE
+                   OPEN EXTEND EXCP-FILE
+                   OPEN EXTEND CHKPT-FILE
+                   OPEN EXTEND AUDIT-FILE
+                   OPEN EXTEND GL-FILE
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+                   OPEN OUTPUT EXCP-FILE
+                   OPEN OUTPUT CHKPT-FILE
+                   OPEN OUTPUT AUDIT-FILE
+                   OPEN OUTPUT GL-FILE
+                   PERFORM 1200-WRITE-HEADER-RECORD
+               END-IF
+           END-IF.
+
+       1100-READ-RUN-CONTROL.
+           OPEN INPUT RUNCTL-FILE
+           IF WS-RUNCTL-FILE-STATUS NOT = "00"
+               DISPLAY "*** RUNCTL-FILE OPEN FAILED - STATUS "
+                       WS-RUNCTL-FILE-STATUS " - USING DEFAULTS ***"
+               SET RUNCTL-EOF TO TRUE
+           ELSE
+               READ RUNCTL-FILE
+                   AT END
+                       SET RUNCTL-EOF TO TRUE
+               END-READ
+               CLOSE RUNCTL-FILE
+           END-IF
+           IF NOT RUNCTL-EOF
+               MOVE RC-START-NUM       TO WS-START-NUM
+               MOVE RC-END-NUM         TO WS-END-NUM
+               MOVE RC-CHECKPOINT-FREQ TO WS-CHECKPOINT-FREQ
+               IF WS-CHECKPOINT-FREQ = ZERO
+                   MOVE 5 TO WS-CHECKPOINT-FREQ
+               END-IF
+               MOVE RC-RESTART-SW      TO WS-RESTART-SW
+               MOVE RC-HIGH-VOLUME-SW  TO WS-HIGH-VOLUME-SW
+               IF HIGH-VOLUME-MODE
+                   MOVE RC-HV-START-NUM TO WS-HV-START-NUM
+                   MOVE RC-HV-END-NUM   TO WS-HV-END-NUM
+                   MOVE RC-BATCH-SIZE   TO WS-BATCH-SIZE
+                   IF WS-BATCH-SIZE = ZERO
+                       MOVE 1000 TO WS-BATCH-SIZE
+                   END-IF
+               END-IF
+           END-IF.
+
+       1200-WRITE-HEADER-RECORD.
+           MOVE WS-RUN-DATE         TO OUT-HDR-RUN-DATE
+           MOVE WS-JOB-NAME         TO OUT-HDR-JOB-NAME
+           MOVE WS-ORIGINAL-START-NUM TO OUT-HDR-START-NUM
+           MOVE WS-END-NUM          TO OUT-HDR-END-NUM
+           WRITE OUT-HEADER-RECORD.
+
+       1300-READ-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-FILE-STATUS = "00"
+               PERFORM UNTIL CHKPT-EOF
+                   READ CHKPT-FILE
+                       AT END
+                           SET CHKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CK-LAST-I      TO WS-CHECKPOINT-START
+                           MOVE CK-RECORD-COUNT TO WS-RECORD-COUNT
+                           MOVE CK-CHECKSUM     TO WS-CHECKSUM
+                           MOVE CK-EXCEPTION-COUNT
+                                   TO WS-EXCEPTION-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               IF WS-CHECKPOINT-START NOT = ZERO
+                   AND WS-CHECKPOINT-START >= WS-START-NUM
+                   COMPUTE WS-START-NUM = WS-CHECKPOINT-START + 1
+                   SET CHECKPOINT-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RANGE.
+           IF HIGH-VOLUME-MODE
+               PERFORM 3000-PROCESS-HIGH-VOLUME
+           ELSE
+               PERFORM 2500-PROCESS-LOW-VOLUME-RANGE
+           END-IF.
+
+       2500-PROCESS-LOW-VOLUME-RANGE.
+           PERFORM VARYING WS-LOOP-CTL FROM WS-START-NUM BY 1
+                   UNTIL WS-LOOP-CTL > WS-END-NUM
+               PERFORM 2050-VALIDATE-NUMBER
+               IF NUMBER-IS-VALID
+                   MOVE WS-LOOP-CTL TO I
+                   MOVE I TO WS-NUMBER
+                   DISPLAY WS-NUMBER
+                   PERFORM 2100-WRITE-OUTPUT-RECORD
+                   PERFORM 2150-WRITE-AUDIT-RECORD
+                   PERFORM 2200-CHECKPOINT-IF-DUE
+               ELSE
+                   PERFORM 2060-WRITE-EXCEPTION-RECORD
+               END-IF
+           END-PERFORM.
+
+       2050-VALIDATE-NUMBER.
+           IF WS-LOOP-CTL > WS-NUMBER-MAX
+               SET NUMBER-IS-INVALID TO TRUE
+           ELSE
+               SET NUMBER-IS-VALID TO TRUE
+           END-IF.
+
+       2060-WRITE-EXCEPTION-RECORD.
+           MOVE WS-RUN-DATE TO EXCP-RUN-DATE
+           MOVE WS-JOB-NAME TO EXCP-JOB-NAME
+           MOVE WS-LOOP-CTL TO EXCP-VALUE
+           MOVE "VALUE EXCEEDS WS-NUMBER MAXIMUM OF 99"
+                            TO EXCP-REASON
+           WRITE EXCP-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       2100-WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO WS-OUTPUT-AREA
+           MOVE WS-NUMBER TO WS-OUTPUT-AREA
+           MOVE WS-OUTPUT-AREA(1:2) TO OUT-NUMBER
+           WRITE OUT-DETAIL-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           ADD WS-NUMBER TO WS-CHECKSUM
+           PERFORM 2120-WRITE-GL-EXTRACT-RECORD.
+
+       2120-WRITE-GL-EXTRACT-RECORD.
+           MOVE WS-RUN-DATE TO GL-TRANS-DATE
+           MOVE WS-NUMBER   TO GL-REFERENCE-NUMBER
+           MOVE WS-JOB-NAME TO GL-JOB-NAME
+           WRITE GL-EXTRACT-RECORD.
+
+       2150-WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-ID   TO AUD-RUN-ID
+           MOVE WS-RUN-TIME TO AUD-TIMESTAMP
+           MOVE WS-NUMBER   TO AUD-VALUE
+           WRITE AUDIT-RECORD.
+
+       2200-CHECKPOINT-IF-DUE.
+           PERFORM 2210-WRITE-CHECKPOINT-RECORD.
+
+       2210-WRITE-CHECKPOINT-RECORD.
+           MOVE WS-JOB-NAME        TO CK-JOB-NAME
+           MOVE I                  TO CK-LAST-I
+           MOVE WS-RECORD-COUNT    TO CK-RECORD-COUNT
+           MOVE WS-CHECKSUM        TO CK-CHECKSUM
+           MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT
+           WRITE CHKPT-RECORD.
+
+       3000-PROCESS-HIGH-VOLUME.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "HIGH-VOLUME MODE - BATCH SUBTOTALS"
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE WS-HV-START-NUM TO WS-BATCH-START
+           PERFORM UNTIL WS-BATCH-START > WS-HV-END-NUM
+               ADD 1 TO WS-BATCH-NUMBER
+               COMPUTE WS-BATCH-END =
+                       WS-BATCH-START + WS-BATCH-SIZE - 1
+               IF WS-BATCH-END > WS-HV-END-NUM
+                   MOVE WS-HV-END-NUM TO WS-BATCH-END
+               END-IF
+               IF WS-BATCH-NUMBER < WS-HV-CHECKPOINT-BATCH
+                   CONTINUE
+               ELSE
+                   IF WS-BATCH-NUMBER = WS-HV-CHECKPOINT-BATCH
+                       AND WS-HV-CHECKPOINT-LAST-NUM NOT = ZERO
+                       MOVE WS-HV-CHECKPOINT-BATCH-RECS
+                               TO WS-BATCH-RECORD-COUNT
+                       COMPUTE WS-BATCH-EFF-START =
+                               WS-HV-CHECKPOINT-LAST-NUM + 1
+                   ELSE
+                       MOVE ZERO TO WS-BATCH-RECORD-COUNT
+                       MOVE WS-BATCH-START TO WS-BATCH-EFF-START
+                   END-IF
+                   PERFORM 3100-PROCESS-BATCH
+                   PERFORM 3200-REPORT-BATCH-SUBTOTAL
+               END-IF
+               COMPUTE WS-BATCH-START = WS-BATCH-END + 1
+           END-PERFORM.
+
+       3050-WRITE-HV-HEADER-RECORD.
+           MOVE WS-RUN-DATE     TO HV-HDR-RUN-DATE
+           MOVE WS-JOB-NAME     TO HV-HDR-JOB-NAME
+           MOVE WS-HV-START-NUM TO HV-HDR-START-NUM
+           MOVE WS-HV-END-NUM   TO HV-HDR-END-NUM
+           WRITE HV-HEADER-RECORD.
+
+       3100-PROCESS-BATCH.
+           PERFORM VARYING HV-I FROM WS-BATCH-EFF-START BY 1
+                   UNTIL HV-I > WS-BATCH-END
+               MOVE HV-I TO WS-HV-NUMBER
+               DISPLAY WS-HV-NUMBER
+               MOVE WS-BATCH-NUMBER TO HV-BATCH-NUMBER
+               MOVE WS-HV-NUMBER    TO HV-NUMBER
+               WRITE HV-DETAIL-RECORD
+               ADD 1 TO WS-BATCH-RECORD-COUNT
+               ADD 1 TO WS-HV-RECORD-COUNT
+               ADD WS-HV-NUMBER TO WS-HV-CHECKSUM
+               PERFORM 3150-WRITE-HV-AUDIT-RECORD
+               PERFORM 3300-HV-CHECKPOINT-IF-DUE
+           END-PERFORM.
+
+       3150-WRITE-HV-AUDIT-RECORD.
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-ID       TO HVAUD-RUN-ID
+           MOVE WS-RUN-TIME     TO HVAUD-TIMESTAMP
+           MOVE WS-BATCH-NUMBER TO HVAUD-BATCH-NUMBER
+           MOVE WS-HV-NUMBER    TO HVAUD-VALUE
+           WRITE HV-AUDIT-RECORD.
+
+       3200-REPORT-BATCH-SUBTOTAL.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "  BATCH " DELIMITED BY SIZE
+                   WS-BATCH-NUMBER DELIMITED BY SIZE
+                   " RECORDS: " DELIMITED BY SIZE
+                   WS-BATCH-RECORD-COUNT DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE.
+
+       3300-HV-CHECKPOINT-IF-DUE.
+           PERFORM 3310-WRITE-HV-CHECKPOINT-RECORD.
+
+       3310-WRITE-HV-CHECKPOINT-RECORD.
+           MOVE WS-JOB-NAME          TO HVCK-JOB-NAME
+           MOVE WS-BATCH-NUMBER      TO HVCK-BATCH-NUMBER
+           MOVE HV-I                 TO HVCK-LAST-HV-NUMBER
+           MOVE WS-HV-RECORD-COUNT   TO HVCK-RECORD-COUNT
+           MOVE WS-HV-CHECKSUM       TO HVCK-CHECKSUM
+           MOVE WS-BATCH-RECORD-COUNT
+                                     TO HVCK-BATCH-RECORD-COUNT
+           WRITE HVCHKPT-RECORD.
+
+       3400-READ-HV-CHECKPOINT.
+           MOVE ZERO TO WS-HV-CHECKPOINT-BATCH
+           MOVE ZERO TO WS-HV-CHECKPOINT-LAST-NUM
+           OPEN INPUT HVCHKPT-FILE
+           IF WS-HV-FILE-STATUS = "00"
+               PERFORM UNTIL HV-CHKPT-EOF
+                   READ HVCHKPT-FILE
+                       AT END
+                           SET HV-CHKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE HVCK-BATCH-NUMBER
+                                   TO WS-HV-CHECKPOINT-BATCH
+                           MOVE HVCK-LAST-HV-NUMBER
+                                   TO WS-HV-CHECKPOINT-LAST-NUM
+                           MOVE HVCK-RECORD-COUNT
+                                   TO WS-HV-RECORD-COUNT
+                           MOVE HVCK-CHECKSUM
+                                   TO WS-HV-CHECKSUM
+                           MOVE HVCK-BATCH-RECORD-COUNT
+                                   TO WS-HV-CHECKPOINT-BATCH-RECS
+                   END-READ
+               END-PERFORM
+               CLOSE HVCHKPT-FILE
+               IF WS-HV-CHECKPOINT-BATCH NOT = ZERO
+                   OR WS-HV-CHECKPOINT-LAST-NUM NOT = ZERO
+                   SET HV-CHECKPOINT-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           IF HIGH-VOLUME-MODE
+               PERFORM 9450-WRITE-HV-TRAILER-RECORD
+               PERFORM 9400-BALANCE-HV-RUN
+               ACCEPT WS-RUN-TIME FROM TIME
+               PERFORM 9500-PRINT-HV-SUMMARY
+               CLOSE HV-FILE
+               CLOSE HVCHKPT-FILE
+               CLOSE HVAUDIT-FILE
+               IF RUN-IS-IN-BALANCE
+                   OPEN OUTPUT HVCHKPT-FILE
+                   CLOSE HVCHKPT-FILE
+               END-IF
+           ELSE
+               PERFORM 9100-WRITE-TRAILER-RECORD
+               PERFORM 9300-BALANCE-RUN
+               ACCEPT WS-RUN-TIME FROM TIME
+               PERFORM 9200-PRINT-CONTROL-REPORT
+               CLOSE OUT-FILE
+               CLOSE EXCP-FILE
+               CLOSE CHKPT-FILE
+               CLOSE AUDIT-FILE
+               CLOSE GL-FILE
+               IF RUN-IS-IN-BALANCE
+                   OPEN OUTPUT CHKPT-FILE
+                   CLOSE CHKPT-FILE
+               END-IF
+           END-IF
+           CLOSE CTLRPT-FILE.
+
+       9450-WRITE-HV-TRAILER-RECORD.
+           MOVE WS-HV-RECORD-COUNT TO HV-TRL-RECORD-COUNT
+           MOVE WS-HV-CHECKSUM     TO HV-TRL-CHECKSUM
+           WRITE HV-TRAILER-RECORD.
+
+       9400-BALANCE-HV-RUN.
+           COMPUTE WS-HV-EXPECTED-COUNT =
+                   WS-HV-END-NUM - WS-HV-START-NUM + 1
+           IF WS-HV-RECORD-COUNT = WS-HV-EXPECTED-COUNT
+               SET RUN-IS-IN-BALANCE TO TRUE
+           ELSE
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+               DISPLAY "*** HV BALANCING ERROR - EXPECTED "
+                       WS-HV-EXPECTED-COUNT
+                       " RECORDS, WROTE " WS-HV-RECORD-COUNT " ***"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9500-PRINT-HV-SUMMARY.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "HIGH-VOLUME MODE - CONTROL SUMMARY" DELIMITED BY
+                   SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "JOB: " DELIMITED BY SIZE
+                   WS-JOB-NAME DELIMITED BY SIZE
+                   "   RUN DATE: " DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "   RUN TIME: " DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "RANGE PROCESSED: " DELIMITED BY SIZE
+                   WS-HV-START-NUM DELIMITED BY SIZE
+                   " THRU " DELIMITED BY SIZE
+                   WS-HV-END-NUM DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "BATCHES PROCESSED: " DELIMITED BY SIZE
+                   WS-BATCH-NUMBER DELIMITED BY SIZE
+                   "   BATCH SIZE: " DELIMITED BY SIZE
+                   WS-BATCH-SIZE DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "TOTAL RECORDS WRITTEN: " DELIMITED BY SIZE
+                   WS-HV-RECORD-COUNT DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           IF RUN-IS-IN-BALANCE
+               STRING "BALANCING: IN BALANCE, EXPECTED "
+                       DELIMITED BY SIZE
+                       WS-HV-EXPECTED-COUNT DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+           ELSE
+               STRING "BALANCING: *** OUT OF BALANCE *** EXPECTED "
+                       DELIMITED BY SIZE
+                       WS-HV-EXPECTED-COUNT DELIMITED BY SIZE
+                       " WROTE " DELIMITED BY SIZE
+                       WS-HV-RECORD-COUNT DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+           END-IF
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE.
+
+       9100-WRITE-TRAILER-RECORD.
+           MOVE WS-RECORD-COUNT TO OUT-TRL-RECORD-COUNT
+           MOVE WS-CHECKSUM     TO OUT-TRL-CHECKSUM
+           WRITE OUT-TRAILER-RECORD.
+
+       9300-BALANCE-RUN.
+           COMPUTE WS-EXPECTED-COUNT =
+                   WS-END-NUM - WS-ORIGINAL-START-NUM + 1
+      *    Records written plus records deliberately rejected by
+      *    2050-VALIDATE-NUMBER (request 003) must equal the full
+      *    requested range; only a genuine short write (I/O error,
+      *    early loop exit) should trip an out-of-balance condition.
+           IF WS-RECORD-COUNT + WS-EXCEPTION-COUNT = WS-EXPECTED-COUNT
+               SET RUN-IS-IN-BALANCE TO TRUE
+           ELSE
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+               DISPLAY "*** BALANCING ERROR - EXPECTED "
+                       WS-EXPECTED-COUNT
+                       " RECORDS, WROTE " WS-RECORD-COUNT
+                       " EXCEPTIONS " WS-EXCEPTION-COUNT " ***"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9200-PRINT-CONTROL-REPORT.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "SEQUENCE NUMBER GENERATOR - CONTROL REPORT"
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "JOB: " DELIMITED BY SIZE
+                   WS-JOB-NAME DELIMITED BY SIZE
+                   "   RUN DATE: " DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "   RUN TIME: " DELIMITED BY SIZE
+                   WS-RUN-TIME DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "RANGE PROCESSED: " DELIMITED BY SIZE
+                   WS-ORIGINAL-START-NUM DELIMITED BY SIZE
+                   " THRU " DELIMITED BY SIZE
+                   WS-END-NUM DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "RECORDS WRITTEN: " DELIMITED BY SIZE
+                   WS-RECORD-COUNT DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "EXCEPTIONS RAISED: " DELIMITED BY SIZE
+                   WS-EXCEPTION-COUNT DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE
+
+           MOVE SPACES TO WS-PRINT-LINE
+           IF RUN-IS-IN-BALANCE
+               STRING "BALANCING: IN BALANCE, EXPECTED "
+                       DELIMITED BY SIZE
+                       WS-EXPECTED-COUNT DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+           ELSE
+               STRING "BALANCING: *** OUT OF BALANCE *** EXPECTED "
+                       DELIMITED BY SIZE
+                       WS-EXPECTED-COUNT DELIMITED BY SIZE
+                       " WROTE " DELIMITED BY SIZE
+                       WS-RECORD-COUNT DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+           END-IF
+           MOVE WS-PRINT-LINE TO CTLRPT-LINE
+           WRITE CTLRPT-LINE.
