@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  Audit log record.  One row per generated value so a
+      *  downstream reconciliation can trace a value back to the run
+      *  and moment it was produced.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-ID              PIC X(14).
+           05  AUD-TIMESTAMP           PIC 9(08).
+           05  AUD-VALUE               PIC 9(02).
+           05  FILLER                  PIC X(76).
