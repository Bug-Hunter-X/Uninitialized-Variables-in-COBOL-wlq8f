@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  CHKPTREC.CPY
+      *  Checkpoint record layout.  Written every N iterations of the
+      *  PERFORM VARYING loop so a restart can resume from the next
+      *  value instead of re-running the whole range.
+      *
+      *  CK-RECORD-COUNT/CK-CHECKSUM/CK-EXCEPTION-COUNT carry forward
+      *  the cumulative totals accumulated so far, so a restart can
+      *  pick up WS-RECORD-COUNT/WS-CHECKSUM/WS-EXCEPTION-COUNT where
+      *  the prior run left off instead of re-deriving them from a
+      *  partially-written OUT-FILE/EXCP-FILE.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CK-JOB-NAME             PIC X(08).
+           05  CK-LAST-I               PIC 9(02).
+           05  CK-RECORD-COUNT         PIC 9(06).
+           05  CK-CHECKSUM             PIC 9(09).
+           05  CK-EXCEPTION-COUNT      PIC 9(06).
+           05  FILLER                  PIC X(49).
