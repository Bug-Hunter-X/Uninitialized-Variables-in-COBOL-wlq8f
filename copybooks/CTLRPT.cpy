@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  CTLRPT.CPY
+      *  Generic print-line layout for the end-of-run control/summary
+      *  report.  Lines are built in WS-PRINT-LINE and moved here for
+      *  the WRITE, the same technique used for the other report-style
+      *  output in this program.
+      ******************************************************************
+       01  CTLRPT-LINE                 PIC X(132).
