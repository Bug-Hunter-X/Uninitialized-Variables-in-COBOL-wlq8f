@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  EXCPREC.CPY
+      *  Exception report record written when a computed value fails
+      *  edit/validation instead of being allowed to silently truncate
+      *  or wrap WS-NUMBER.
+      ******************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-RUN-DATE           PIC 9(06).
+           05  EXCP-JOB-NAME           PIC X(08).
+           05  EXCP-VALUE              PIC 9(09).
+           05  EXCP-REASON             PIC X(38).
+           05  FILLER                  PIC X(39).
