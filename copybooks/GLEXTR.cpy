@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  GLEXTR.CPY
+      *  Fixed-width interface extract record for the general ledger
+      *  feed, built from the same WS-OUTPUT-AREA data as OUT-FILE so
+      *  operations no longer has to retype the DISPLAY output.
+      ******************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-RECORD-TYPE          PIC X(02) VALUE "GL".
+           05  GL-TRANS-DATE           PIC 9(06).
+           05  GL-REFERENCE-NUMBER     PIC 9(02).
+           05  GL-JOB-NAME             PIC X(08).
+           05  FILLER                  PIC X(82).
