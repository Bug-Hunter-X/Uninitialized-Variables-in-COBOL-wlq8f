@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  HVAUDREC.CPY
+      *  Audit log record for high-volume mode.  One row per generated
+      *  value, same purpose as AUDITREC.CPY for the low-volume path
+      *  (request 006), but with a wide value field since high-volume
+      *  numbers routinely exceed AUD-VALUE's 2-digit capacity.
+      ******************************************************************
+       01  HV-AUDIT-RECORD.
+           05  HVAUD-RUN-ID            PIC X(14).
+           05  HVAUD-TIMESTAMP         PIC 9(08).
+           05  HVAUD-BATCH-NUMBER      PIC 9(04).
+           05  HVAUD-VALUE             PIC 9(09).
+           05  FILLER                  PIC X(65).
