@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  HVCHKPT.CPY
+      *  Per-batch checkpoint record for high-volume mode.  Written
+      *  every N iterations within a batch so a restart can resume
+      *  the correct batch at the correct value instead of from batch 1.
+      *
+      *  HVCK-RECORD-COUNT/HVCK-CHECKSUM carry forward the cumulative
+      *  WS-HV-RECORD-COUNT/WS-HV-CHECKSUM so a restart's balance
+      *  check and trailer record credit records already written by
+      *  the prior run.  HVCK-BATCH-RECORD-COUNT carries forward the
+      *  in-flight batch's own subtotal so a batch resumed mid-way
+      *  reports its true total, not just the post-restart remainder.
+      ******************************************************************
+       01  HVCHKPT-RECORD.
+           05  HVCK-JOB-NAME           PIC X(08).
+           05  HVCK-BATCH-NUMBER       PIC 9(04).
+           05  HVCK-LAST-HV-NUMBER     PIC 9(09).
+           05  HVCK-RECORD-COUNT       PIC 9(09).
+           05  HVCK-CHECKSUM           PIC 9(18).
+           05  HVCK-BATCH-RECORD-COUNT PIC 9(09).
+           05  FILLER                  PIC X(23).
