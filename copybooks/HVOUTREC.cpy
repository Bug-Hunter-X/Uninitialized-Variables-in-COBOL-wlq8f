@@ -0,0 +1,33 @@
+      ******************************************************************
+      *  HVOUTREC.CPY
+      *  Record layouts for HV-FILE, the high-volume mode output file.
+      *  The low-volume OUT-FILE detail record (OUTREC.CPY) keeps its
+      *  established 2-digit layout for existing downstream consumers;
+      *  high-volume mode writes a wider counter to its own file
+      *  instead of changing that contract.  HV-FILE gets the same
+      *  header/trailer envelope as OUT-FILE (request 002) so
+      *  downstream consumers and balancing can confirm this file is
+      *  complete before loading it, the same as the low-volume path.
+      ******************************************************************
+       01  HV-HEADER-RECORD.
+           05  HV-HDR-ID               PIC X(02) VALUE "HH".
+           05  HV-HDR-RUN-DATE         PIC 9(06).
+           05  HV-HDR-JOB-NAME         PIC X(08).
+           05  HV-HDR-START-NUM        PIC 9(09).
+           05  HV-HDR-END-NUM          PIC 9(09).
+           05  FILLER                  PIC X(66).
+
+       01  HV-DETAIL-RECORD.
+           05  HV-DTL-ID               PIC X(02) VALUE "DD".
+           05  HV-BATCH-NUMBER         PIC 9(04).
+           05  HV-NUMBER               PIC 9(09).
+           05  FILLER                  PIC X(85).
+
+       01  HV-TRAILER-RECORD.
+           05  HV-TRL-ID               PIC X(02) VALUE "TT".
+           05  HV-TRL-RECORD-COUNT     PIC 9(09).
+      *    PIC 9(18): a high-volume run can sum sequence numbers into
+      *    the hundreds of trillions (e.g. 1..999,999,999 sums to
+      *    ~5x10**17); PIC 9(09) silently wraps well before that.
+           05  HV-TRL-CHECKSUM         PIC 9(18).
+           05  FILLER                  PIC X(71).
