@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  OUTREC.CPY
+      *  Record layouts for OUT-FILE, the sequential output file that
+      *  carries the generated sequence numbers downstream.  Detail
+      *  records are formatted from WS-OUTPUT-AREA.
+      ******************************************************************
+       01  OUT-HEADER-RECORD.
+           05  OUT-HDR-ID              PIC X(02) VALUE "HH".
+           05  OUT-HDR-RUN-DATE        PIC 9(06).
+           05  OUT-HDR-JOB-NAME        PIC X(08).
+           05  OUT-HDR-START-NUM       PIC 9(04).
+           05  OUT-HDR-END-NUM         PIC 9(04).
+           05  FILLER                  PIC X(76).
+
+       01  OUT-DETAIL-RECORD.
+           05  OUT-DTL-ID              PIC X(02) VALUE "DD".
+           05  OUT-NUMBER              PIC X(02).
+           05  FILLER                  PIC X(96).
+
+       01  OUT-TRAILER-RECORD.
+           05  OUT-TRL-ID              PIC X(02) VALUE "TT".
+           05  OUT-TRL-RECORD-COUNT    PIC 9(06).
+           05  OUT-TRL-CHECKSUM        PIC 9(09).
+           05  FILLER                  PIC X(83).
