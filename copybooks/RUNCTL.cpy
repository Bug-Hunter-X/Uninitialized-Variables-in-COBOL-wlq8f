@@ -0,0 +1,32 @@
+      ******************************************************************
+      *  RUNCTL.CPY
+      *  Run-control parameter card layout for the sequence number
+      *  generator.  Read once at the start of the run so the
+      *  START-NUM/END-NUM range can be driven from JCL/parameter
+      *  input instead of being hardcoded in the program.
+      *
+      *  RC-START-NUM/RC-END-NUM are wider than WS-NUMBER's 99
+      *  maximum on purpose: operations can request a range that runs
+      *  past 99, and 2050-VALIDATE-NUMBER is what catches the
+      *  overflow and routes it to the exception report instead of
+      *  letting it wrap.
+      ******************************************************************
+      *  RC-RESTART-SW = 'Y' means this run is a restart of a prior
+      *  abended run and should resume from CHKPT-FILE/HVCHKPT-FILE;
+      *  'N' (or any other value) means a fresh run, and any leftover
+      *  checkpoint data from a previous completed run is ignored.
+      *
+      *  RC-HIGH-VOLUME-SW = 'Y' selects the multi-batch high-volume
+      *  mode; RC-HV-START-NUM/RC-HV-END-NUM and RC-BATCH-SIZE then
+      *  drive that mode instead of RC-START-NUM/RC-END-NUM.
+      ******************************************************************
+       01  RC-RUN-CONTROL-RECORD.
+           05  RC-START-NUM            PIC 9(4).
+           05  RC-END-NUM              PIC 9(4).
+           05  RC-CHECKPOINT-FREQ      PIC 9(4).
+           05  RC-RESTART-SW           PIC X.
+           05  RC-HIGH-VOLUME-SW       PIC X.
+           05  RC-HV-START-NUM         PIC 9(9).
+           05  RC-HV-END-NUM           PIC 9(9).
+           05  RC-BATCH-SIZE           PIC 9(9).
+           05  FILLER                  PIC X(39).
